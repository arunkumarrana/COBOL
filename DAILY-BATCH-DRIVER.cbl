@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-BATCH-DRIVER.
+      *> Chains CALC-ADD-SUB and SALES-PRICE-SUB into one daily batch
+      *> job: for every record on DAILY-BATCH.DAT it totals the order
+      *> quantity through CALC-ADD-SUB's overflow-checked addition,
+      *> then prices the sale through SALES-PRICE-SUB's discount /
+      *> tax chain, so both steps run and are monitored as a single
+      *> job instead of two separate ones. RETURN-CODE is set
+      *> non-zero if any record overflows, giving the job scheduler
+      *> one pass/fail result for the whole run. Every sale priced
+      *> through SALES-PRICE-SUB is also appended to SALES-LOG.DAT,
+      *> the same audit trail SALES-CALCULATOR2 writes to, so
+      *> DAILY-SALES-REPORT's totals cover this entry point too.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-BATCH-FILE ASSIGN TO "DAILY-BATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DAILY-BATCH-LOG ASSIGN TO "DAILY-BATCH.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALES-LOG-FILE ASSIGN TO "SALES-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-BATCH-FILE.
+       01  DAILY-BATCH-RECORD.
+           05  DB-NUM1                 PIC 9(4).
+           05  DB-NUM2                 PIC 9(6).
+           05  DB-PRICE                PIC 9(7)V99.
+           05  DB-QUANTITY             PIC 9(5).
+           05  DB-DISCOUNT-TYPE        PIC X(01).
+           05  DB-DISCOUNT-FLAT-AMT    PIC 9(7)V99.
+           05  DB-TAX-RATE             PIC 9V9999.
+
+       FD  DAILY-BATCH-LOG.
+       01  DAILY-BATCH-LOG-LINE        PIC X(80).
+
+       FD  SALES-LOG-FILE.
+       COPY 'sales-log.cpy'. *> Imports the audit-log record layout
+
+       WORKING-STORAGE SECTION.
+       COPY 'add-fields.cpy'.
+
+       01  DB-FINAL-PRICE              PIC 9(7)V99.
+       01  DB-GRAND-TOTAL              PIC 9(7)V99.
+       01  DB-DISCOUNT-RATE            PIC 9V9999.
+       01  DB-DISCOUNT-AMOUNT          PIC 9(7)V99.
+
+       77  LOG-FILE-STATUS             PIC X(02).
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  END-OF-BATCH                VALUE "Y".
+
+       01  WS-JOB-STATUS-SWITCH        PIC X(01) VALUE "N".
+           88  WS-JOB-HAD-OVERFLOW         VALUE "Y".
+
+       01  DB-LOG-DETAIL-LINE.
+           05  FILLER                  PIC X(08) VALUE "RESULT: ".
+           05  DBL-RESULT              PIC Z(5)9.
+           05  FILLER                  PIC X(15) VALUE
+                   "  GRAND TOTAL: ".
+           05  DBL-GRAND-TOTAL         PIC Z(6)9.99.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+       01  DB-LOG-OVERFLOW-LINE        PIC X(40) VALUE
+               "RESULT OVERFLOW ON THIS RECORD".
+
+       01  DB-LOG-SUMMARY-LINE.
+           05  FILLER                  PIC X(20) VALUE
+                   "JOB COMPLETE STATUS ".
+           05  DBL-JOB-STATUS          PIC X(04).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL END-OF-BATCH.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DAILY-BATCH-FILE.
+           OPEN OUTPUT DAILY-BATCH-LOG.
+           OPEN EXTEND SALES-LOG-FILE.
+           IF LOG-FILE-STATUS = "35"
+               OPEN OUTPUT SALES-LOG-FILE
+           END-IF.
+           PERFORM 1100-READ-RECORD THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-RECORD.
+           READ DAILY-BATCH-FILE
+               AT END
+                   SET END-OF-BATCH TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           MOVE DB-NUM1 TO NUM1.
+           MOVE DB-NUM2 TO NUM2.
+           CALL "CALC-ADD-SUB" USING NUM1, NUM2, RESULT,
+               CALC-OVERFLOW-SWITCH.
+           IF CALC-OVERFLOW
+               SET WS-JOB-HAD-OVERFLOW TO TRUE
+               MOVE DB-LOG-OVERFLOW-LINE TO DAILY-BATCH-LOG-LINE
+               WRITE DAILY-BATCH-LOG-LINE
+           ELSE
+               CALL "SALES-PRICE-SUB" USING DB-PRICE, DB-QUANTITY,
+                   DB-DISCOUNT-TYPE, DB-DISCOUNT-FLAT-AMT,
+                   DB-TAX-RATE, DB-FINAL-PRICE, DB-GRAND-TOTAL,
+                   DB-DISCOUNT-RATE, DB-DISCOUNT-AMOUNT
+               MOVE RESULT         TO DBL-RESULT
+               MOVE DB-GRAND-TOTAL TO DBL-GRAND-TOTAL
+               WRITE DAILY-BATCH-LOG-LINE FROM DB-LOG-DETAIL-LINE
+               PERFORM 2100-WRITE-SALES-LOG THRU 2100-EXIT
+           END-IF.
+           PERFORM 1100-READ-RECORD THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-WRITE-SALES-LOG.
+           MOVE DB-PRICE           TO LOG-PRICE.
+           MOVE DB-DISCOUNT-TYPE   TO LOG-DISCOUNT-TYPE.
+           MOVE DB-DISCOUNT-RATE   TO LOG-DISCOUNT-RATE.
+           MOVE DB-DISCOUNT-AMOUNT TO LOG-DISCOUNT-AMOUNT.
+           MOVE DB-FINAL-PRICE     TO LOG-FINAL-PRICE.
+           WRITE SALES-LOG-RECORD.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           IF WS-JOB-HAD-OVERFLOW
+               MOVE "FAIL" TO DBL-JOB-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE "PASS" TO DBL-JOB-STATUS
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           WRITE DAILY-BATCH-LOG-LINE FROM DB-LOG-SUMMARY-LINE.
+           CLOSE DAILY-BATCH-FILE.
+           CLOSE DAILY-BATCH-LOG.
+           CLOSE SALES-LOG-FILE.
+       9000-EXIT.
+           EXIT.
