@@ -1,15 +1,117 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
+      *> Batch addition job: reads NUM1/NUM2 pairs from CALC-IN.DAT
+      *> and writes each RESULT, plus a running total, to
+      *> CALC-REPORT.DAT. Any pair whose sum would overflow RESULT's
+      *> PIC 9(6) capacity is flagged instead of silently truncated.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-INPUT-FILE ASSIGN TO "CALC-IN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALC-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-INPUT-FILE.
+       01  CALC-INPUT-RECORD.
+           05  IN-NUM1                 PIC 9(4).
+           05  IN-NUM2                 PIC 9(6).
+
+       FD  CALC-REPORT-FILE.
+       01  CALC-REPORT-LINE            PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(6).
-       01 RESULT PIC 9(6).
+       COPY 'add-fields.cpy'. *> Imports NUM1 / NUM2 / RESULT
+       COPY 'add-work.cpy'.
+
+       77  RUNNING-TOTAL               PIC 9(9).
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  END-OF-INPUT                VALUE "Y".
+
+       01  REPORT-DETAIL-LINE.
+           05  FILLER                  PIC X(06) VALUE "NUM1: ".
+           05  RD-NUM1                 PIC 9(4).
+           05  FILLER                  PIC X(08) VALUE "  NUM2: ".
+           05  RD-NUM2                 PIC 9(6).
+           05  FILLER                  PIC X(10) VALUE "  RESULT: ".
+           05  RD-RESULT               PIC Z(5)9.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+       01  REPORT-OVERFLOW-LINE.
+           05  FILLER                  PIC X(06) VALUE "NUM1: ".
+           05  RO-NUM1                 PIC 9(4).
+           05  FILLER                  PIC X(08) VALUE "  NUM2: ".
+           05  RO-NUM2                 PIC 9(6).
+           05  FILLER                  PIC X(18) VALUE
+                   "  RESULT OVERFLOW".
+
+       01  REPORT-TOTAL-LINE.
+           05  FILLER                  PIC X(15) VALUE
+                   "RUNNING TOTAL: ".
+           05  RT-RUNNING-TOTAL        PIC Z(8)9.
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           COMPUTE RESULT = NUM1 + NUM2.
-           DISPLAY "Result: ", RESULT.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+               UNTIL END-OF-INPUT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
            STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO RUNNING-TOTAL.
+           OPEN INPUT CALC-INPUT-FILE.
+           OPEN OUTPUT CALC-REPORT-FILE.
+           PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-INPUT.
+           READ CALC-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-PAIR.
+           MOVE IN-NUM1 TO NUM1.
+           MOVE IN-NUM2 TO NUM2.
+           PERFORM 7000-ADD-WITH-OVERFLOW-CHECK THRU 7000-EXIT.
+           IF CALC-OVERFLOW
+               PERFORM 2100-WRITE-OVERFLOW THRU 2100-EXIT
+           ELSE
+               ADD RESULT TO RUNNING-TOTAL
+               PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+           END-IF.
+           PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       COPY 'add-check.cpy'. *> Shared overflow-checked addition logic
+
+       2100-WRITE-OVERFLOW.
+           MOVE NUM1 TO RO-NUM1.
+           MOVE NUM2 TO RO-NUM2.
+           WRITE CALC-REPORT-LINE FROM REPORT-OVERFLOW-LINE.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-DETAIL.
+           MOVE NUM1   TO RD-NUM1.
+           MOVE NUM2   TO RD-NUM2.
+           MOVE RESULT TO RD-RESULT.
+           WRITE CALC-REPORT-LINE FROM REPORT-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE RUNNING-TOTAL TO RT-RUNNING-TOTAL.
+           WRITE CALC-REPORT-LINE FROM REPORT-TOTAL-LINE.
+           CLOSE CALC-INPUT-FILE.
+           CLOSE CALC-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
