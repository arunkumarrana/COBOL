@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-SALES-REPORT.
+      *> Reads the sales audit log SALES-CALCULATOR2 writes to
+      *> SALES-LOG.DAT and prints end-of-day totals: gross sales,
+      *> total discount given, and transaction count, so the shift
+      *> manager gets a one-page summary instead of adding up the
+      *> log by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LOG-FILE ASSIGN TO "SALES-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DAILY-SALES-REPORT-FILE
+               ASSIGN TO "DAILY-SALES-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LOG-FILE.
+       COPY 'sales-log.cpy'. *> Imports the audit-log record layout
+
+       FD  DAILY-SALES-REPORT-FILE.
+       01  DAILY-SALES-REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  END-OF-LOG                  VALUE "Y".
+
+       77  TXN-COUNT                   PIC 9(8) COMP VALUE ZERO.
+       77  TOTAL-GROSS-SALES           PIC 9(9)V99 VALUE ZERO.
+       77  TOTAL-DISCOUNT-GIVEN        PIC 9(9)V99 VALUE ZERO.
+       77  LINE-DISCOUNT-AMOUNT        PIC 9(7)V99.
+
+       01  REPORT-HEADING-LINE-1       PIC X(40) VALUE
+               "DAILY SALES REPORT".
+       01  REPORT-HEADING-LINE-2       PIC X(40) VALUE ALL "-".
+
+       01  REPORT-GROSS-LINE.
+           05  FILLER                  PIC X(20) VALUE
+                   "TOTAL GROSS SALES:  ".
+           05  RG-TOTAL-GROSS          PIC Z(8)9.99.
+
+       01  REPORT-DISCOUNT-LINE.
+           05  FILLER                  PIC X(22) VALUE
+                   "TOTAL DISCOUNT GIVEN: ".
+           05  RD-TOTAL-DISCOUNT       PIC Z(8)9.99.
+
+       01  REPORT-COUNT-LINE.
+           05  FILLER                  PIC X(20) VALUE
+                   "TRANSACTION COUNT:  ".
+           05  RC-TXN-COUNT            PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-ACCUMULATE-TRANSACTION THRU 2000-EXIT
+               UNTIL END-OF-LOG.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SALES-LOG-FILE.
+           OPEN OUTPUT DAILY-SALES-REPORT-FILE.
+           PERFORM 1100-READ-LOG THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-LOG.
+           READ SALES-LOG-FILE
+               AT END
+                   SET END-OF-LOG TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-ACCUMULATE-TRANSACTION.
+           ADD 1 TO TXN-COUNT.
+           ADD LOG-PRICE TO TOTAL-GROSS-SALES.
+           COMPUTE LINE-DISCOUNT-AMOUNT =
+               LOG-PRICE - LOG-FINAL-PRICE.
+           ADD LINE-DISCOUNT-AMOUNT TO TOTAL-DISCOUNT-GIVEN.
+           PERFORM 1100-READ-LOG THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           MOVE TOTAL-GROSS-SALES    TO RG-TOTAL-GROSS.
+           MOVE TOTAL-DISCOUNT-GIVEN TO RD-TOTAL-DISCOUNT.
+           MOVE TXN-COUNT            TO RC-TXN-COUNT.
+           WRITE DAILY-SALES-REPORT-LINE FROM REPORT-HEADING-LINE-1.
+           WRITE DAILY-SALES-REPORT-LINE FROM REPORT-HEADING-LINE-2.
+           WRITE DAILY-SALES-REPORT-LINE FROM REPORT-GROSS-LINE.
+           WRITE DAILY-SALES-REPORT-LINE FROM REPORT-DISCOUNT-LINE.
+           WRITE DAILY-SALES-REPORT-LINE FROM REPORT-COUNT-LINE.
+           DISPLAY REPORT-HEADING-LINE-1.
+           DISPLAY REPORT-HEADING-LINE-2.
+           DISPLAY REPORT-GROSS-LINE.
+           DISPLAY REPORT-DISCOUNT-LINE.
+           DISPLAY REPORT-COUNT-LINE.
+           CLOSE SALES-LOG-FILE.
+           CLOSE DAILY-SALES-REPORT-FILE.
+       9000-EXIT.
+           EXIT.
