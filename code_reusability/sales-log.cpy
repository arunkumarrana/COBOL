@@ -0,0 +1,18 @@
+      *> sales-log.cpy
+      *> Record layout for SALES-LOG.DAT, the sales audit trail
+      *> written by SALES-CALCULATOR2 and read back by
+      *> DAILY-SALES-REPORT. COPY into the FILE SECTION of either
+      *> program under an FD for the log file.
+      *> LOG-DISCOUNT-RATE is only meaningful when LOG-DISCOUNT-TYPE
+      *> is PERCENT -- it is always zero for a FLAT-AMOUNT sale, so
+      *> LOG-DISCOUNT-AMOUNT carries the actual discount given either
+      *> way and LOG-DISCOUNT-TYPE tells a reconciler which kind of
+      *> discount produced it.
+       01  SALES-LOG-RECORD.
+           05  LOG-PRICE               PIC 9(7)V99.
+           05  LOG-DISCOUNT-TYPE       PIC X(01).
+               88  LOG-DISCOUNT-PERCENT    VALUE "P".
+               88  LOG-DISCOUNT-FLAT-AMT   VALUE "F".
+           05  LOG-DISCOUNT-RATE       PIC 9V9999.
+           05  LOG-DISCOUNT-AMOUNT     PIC 9(7)V99.
+           05  LOG-FINAL-PRICE         PIC 9(7)V99.
