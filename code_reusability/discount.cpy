@@ -0,0 +1,32 @@
+      *> discount.cpy
+      *> Shared pricing fields for the sales-pricing programs.
+      *> COPY this member into WORKING-STORAGE wherever a program needs
+      *> to price a sale the same way SALES-CALCULATOR2 does.
+       01  PRICE                       PIC 9(7)V99.
+       01  QUANTITY                    PIC 9(5).
+       01  DISCOUNT-RATE               PIC 9V9999.
+       01  DISCOUNT-TYPE               PIC X(01) VALUE "P".
+           88  DISCOUNT-PERCENT            VALUE "P".
+           88  DISCOUNT-FLAT-AMOUNT        VALUE "F".
+       01  DISCOUNT-FLAT-AMT           PIC 9(7)V99.
+       01  DISCOUNT-AMOUNT             PIC 9(7)V99.
+       01  FINAL-PRICE                 PIC 9(7)V99.
+       01  TAX-RATE                    PIC 9V9999.
+       01  TAX-AMOUNT                  PIC 9(7)V99.
+       01  GRAND-TOTAL                 PIC 9(7)V99.
+
+      *> Volume-tiered discount schedule, looked up by QUANTITY:
+      *>    0 -  9 units  ->  0%
+      *>   10 - 49 units  ->  5%
+      *>   50+     units  -> 12%
+       01  DISC-SCHEDULE-VALUES.
+           05  FILLER PIC X(15) VALUE "000000000900000".
+           05  FILLER PIC X(15) VALUE "000100004900500".
+           05  FILLER PIC X(15) VALUE "000509999901200".
+       01  DISC-SCHEDULE REDEFINES DISC-SCHEDULE-VALUES.
+           05  DISC-TIER OCCURS 3 TIMES.
+               10  DISC-TIER-QTY-LOW   PIC 9(5).
+               10  DISC-TIER-QTY-HIGH  PIC 9(5).
+               10  DISC-TIER-RATE      PIC 9V9999.
+
+       77  DISC-TIER-INDEX             PIC 9 COMP.
