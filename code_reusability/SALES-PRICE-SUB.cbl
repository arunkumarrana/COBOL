@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-PRICE-SUB.
+      *> Callable version of SALES-CALCULATOR2's pricing chain, for
+      *> programs (such as DAILY-BATCH-DRIVER) that need to price a
+      *> sale as one step of a larger job instead of running
+      *> SALES-CALCULATOR2 as its own job. The parameters are moved
+      *> into the same discount.cpy fields SALES-CALCULATOR2 itself
+      *> computes with, so both programs price a sale identically.
+      *> DISCOUNT-RATE-PARM and DISCOUNT-AMOUNT-PARM return the rate
+      *> and amount actually applied, so a caller can log them to the
+      *> same audit trail SALES-CALCULATOR2 writes to.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'discount.cpy'.
+
+       LINKAGE SECTION.
+       01  PRICE-PARM                  PIC 9(7)V99.
+       01  QUANTITY-PARM               PIC 9(5).
+       01  DISCOUNT-TYPE-PARM          PIC X(01).
+       01  DISCOUNT-FLAT-AMT-PARM      PIC 9(7)V99.
+       01  TAX-RATE-PARM               PIC 9V9999.
+       01  FINAL-PRICE-PARM            PIC 9(7)V99.
+       01  GRAND-TOTAL-PARM            PIC 9(7)V99.
+       01  DISCOUNT-RATE-PARM          PIC 9V9999.
+       01  DISCOUNT-AMOUNT-PARM        PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING PRICE-PARM, QUANTITY-PARM,
+               DISCOUNT-TYPE-PARM, DISCOUNT-FLAT-AMT-PARM,
+               TAX-RATE-PARM, FINAL-PRICE-PARM, GRAND-TOTAL-PARM,
+               DISCOUNT-RATE-PARM, DISCOUNT-AMOUNT-PARM.
+       0000-MAIN.
+           MOVE PRICE-PARM             TO PRICE.
+           MOVE QUANTITY-PARM          TO QUANTITY.
+           MOVE DISCOUNT-TYPE-PARM     TO DISCOUNT-TYPE.
+           MOVE DISCOUNT-FLAT-AMT-PARM TO DISCOUNT-FLAT-AMT.
+           MOVE TAX-RATE-PARM          TO TAX-RATE.
+           PERFORM 3000-LOOKUP-DISCOUNT-RATE THRU 3000-EXIT.
+           PERFORM 4000-COMPUTE-PRICE THRU 4000-EXIT.
+           MOVE FINAL-PRICE     TO FINAL-PRICE-PARM.
+           MOVE GRAND-TOTAL     TO GRAND-TOTAL-PARM.
+           MOVE DISCOUNT-RATE   TO DISCOUNT-RATE-PARM.
+           MOVE DISCOUNT-AMOUNT TO DISCOUNT-AMOUNT-PARM.
+           GOBACK.
+
+       COPY 'price-calc.cpy'. *> Shared discount lookup / pricing logic
