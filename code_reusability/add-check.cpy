@@ -0,0 +1,16 @@
+      *> add-check.cpy
+      *> Shared overflow-checked addition paragraph. COPY this member
+      *> into the PROCEDURE DIVISION of any program that has already
+      *> COPY'd add-fields.cpy into WORKING-STORAGE. Adds NUM1 to
+      *> NUM2 into RESULT, or sets CALC-OVERFLOW instead of letting
+      *> RESULT's PIC 9(6) capacity silently truncate the sum.
+       7000-ADD-WITH-OVERFLOW-CHECK.
+           MOVE "N" TO CALC-OVERFLOW-SWITCH.
+           COMPUTE CALC-SUM = NUM1 + NUM2.
+           IF CALC-SUM > 999999
+               SET CALC-OVERFLOW TO TRUE
+           ELSE
+               MOVE CALC-SUM TO RESULT
+           END-IF.
+       7000-EXIT.
+           EXIT.
