@@ -0,0 +1,5 @@
+      *> add-work.cpy
+      *> Scratch field used by add-check.cpy. COPY into WORKING-
+      *> STORAGE alongside add-fields.cpy wherever add-check.cpy is
+      *> COPY'd into the PROCEDURE DIVISION.
+       77  CALC-SUM                    PIC 9(7).
