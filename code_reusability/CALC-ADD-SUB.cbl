@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-ADD-SUB.
+      *> Callable version of CALCULATOR's overflow-checked addition,
+      *> for programs (such as DAILY-BATCH-DRIVER) that need to add
+      *> an order total as one step of a larger job instead of
+      *> running CALCULATOR as its own job. The parameters are moved
+      *> into the same add-fields.cpy fields CALCULATOR itself adds
+      *> with, so both programs total an order the same way.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'add-fields.cpy'.
+       COPY 'add-work.cpy'.
+
+       LINKAGE SECTION.
+       01  NUM1-PARM                   PIC 9(4).
+       01  NUM2-PARM                   PIC 9(6).
+       01  RESULT-PARM                 PIC 9(6).
+       01  CALC-OVERFLOW-SWITCH-PARM   PIC X(01).
+
+       PROCEDURE DIVISION USING NUM1-PARM, NUM2-PARM, RESULT-PARM,
+               CALC-OVERFLOW-SWITCH-PARM.
+       0000-MAIN.
+           MOVE NUM1-PARM TO NUM1.
+           MOVE NUM2-PARM TO NUM2.
+           PERFORM 7000-ADD-WITH-OVERFLOW-CHECK THRU 7000-EXIT.
+           MOVE RESULT              TO RESULT-PARM.
+           MOVE CALC-OVERFLOW-SWITCH TO CALC-OVERFLOW-SWITCH-PARM.
+           GOBACK.
+
+       COPY 'add-check.cpy'. *> Shared overflow-checked addition logic
