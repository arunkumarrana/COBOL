@@ -0,0 +1,42 @@
+      *> price-calc.cpy
+      *> Shared pricing paragraphs for the sales-pricing programs.
+      *> COPY this member into the PROCEDURE DIVISION of any program
+      *> that has already COPY'd discount.cpy into WORKING-STORAGE.
+      *> Looks up DISCOUNT-RATE from DISC-SCHEDULE by QUANTITY when
+      *> DISCOUNT-TYPE is PERCENT, then derives FINAL-PRICE,
+      *> TAX-AMOUNT and GRAND-TOTAL from PRICE. Always call this
+      *> paragraph before 4000-COMPUTE-PRICE, even for a FLAT-AMOUNT
+      *> discount -- it resets DISCOUNT-RATE to zero for that case so
+      *> a percentage looked up for an earlier transaction can never
+      *> carry over into this one's audit-log record.
+       3000-LOOKUP-DISCOUNT-RATE.
+           MOVE ZERO TO DISCOUNT-RATE.
+           IF DISCOUNT-PERCENT
+               PERFORM VARYING DISC-TIER-INDEX FROM 1 BY 1
+                       UNTIL DISC-TIER-INDEX > 3
+                   IF QUANTITY >= DISC-TIER-QTY-LOW (DISC-TIER-INDEX)
+                      AND QUANTITY <= DISC-TIER-QTY-HIGH
+                          (DISC-TIER-INDEX)
+                       MOVE DISC-TIER-RATE (DISC-TIER-INDEX)
+                           TO DISCOUNT-RATE
+                       MOVE 4 TO DISC-TIER-INDEX
+                   END-IF
+               END-PERFORM
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-COMPUTE-PRICE.
+           IF DISCOUNT-FLAT-AMOUNT
+               MOVE DISCOUNT-FLAT-AMT TO DISCOUNT-AMOUNT
+           ELSE
+               COMPUTE DISCOUNT-AMOUNT = PRICE * DISCOUNT-RATE
+           END-IF.
+           IF DISCOUNT-AMOUNT > PRICE
+               MOVE PRICE TO DISCOUNT-AMOUNT
+           END-IF.
+           COMPUTE FINAL-PRICE = PRICE - DISCOUNT-AMOUNT.
+           COMPUTE TAX-AMOUNT = FINAL-PRICE * TAX-RATE.
+           COMPUTE GRAND-TOTAL = FINAL-PRICE + TAX-AMOUNT.
+       4000-EXIT.
+           EXIT.
