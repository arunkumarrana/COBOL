@@ -0,0 +1,11 @@
+      *> add-fields.cpy
+      *> Shared addition interface fields for the order-total
+      *> programs. COPY this member wherever a program needs to add
+      *> two numbers the same overflow-checked way CALCULATOR does --
+      *> into WORKING-STORAGE for a standalone program, or into the
+      *> LINKAGE SECTION for a callable subprogram.
+       01  NUM1                        PIC 9(4).
+       01  NUM2                        PIC 9(6).
+       01  RESULT                      PIC 9(6).
+       01  CALC-OVERFLOW-SWITCH        PIC X(01) VALUE "N".
+           88  CALC-OVERFLOW               VALUE "Y".
