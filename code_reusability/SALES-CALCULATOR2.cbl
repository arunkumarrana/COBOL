@@ -1,12 +1,179 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALES-CALCULATOR2.
+      *> Prices every transaction on SALES-TXN.DAT, one PRICE /
+      *> QUANTITY pair per record, instead of a single hardcoded
+      *> sale. DISCOUNT-RATE is no longer taken from the transaction
+      *> record -- it is looked up from the volume-tiered schedule
+      *> in discount.cpy so nobody can hand the program the wrong
+      *> rate for a given order size.
+      *>
+      *> Pass "RESTART" as the command-line argument to resume a run
+      *> that abended partway through: the checkpoint written to
+      *> SALES-CKPT.DAT after every transaction tells this run how
+      *> many transactions to skip before it starts pricing again.
+      *> The checkpoint is updated in lock-step with SALES-LOG.DAT so
+      *> a transaction can never be on the log without also being
+      *> past the checkpoint -- otherwise a RESTART could reprocess
+      *> and re-log a transaction the crashed run had already logged,
+      *> double-counting its discount.
+      *>
+      *> The audit log itself is always opened for EXTEND, never
+      *> OUTPUT, whether or not RESTART is passed -- DAILY-BATCH-
+      *> DRIVER appends to the same SALES-LOG.DAT, and truncating it
+      *> here would silently discard that job's entries if it happens
+      *> to run first. Starting a fresh log for a new day is the job
+      *> scheduler's responsibility (delete SALES-LOG.DAT before the
+      *> day's first job), not this program's.
+      *> A missing SALES-CKPT.DAT is treated as "nothing processed
+      *> yet" and a missing SALES-LOG.DAT falls back to OPEN OUTPUT,
+      *> so RESTART is safe to pass even on a run that abended before
+      *> ever writing either file.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TXN-FILE ASSIGN TO "SALES-TXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALES-LOG-FILE ASSIGN TO "SALES-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+           SELECT SALES-CKPT-FILE ASSIGN TO "SALES-CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TXN-FILE.
+       01  SALES-TXN-RECORD.
+           05  TXN-PRICE               PIC 9(7)V99.
+           05  TXN-QUANTITY            PIC 9(5).
+           05  TXN-TAX-RATE            PIC 9V9999.
+           05  TXN-DISCOUNT-TYPE       PIC X(01).
+           05  TXN-DISCOUNT-FLAT-AMT   PIC 9(7)V99.
+
+       FD  SALES-LOG-FILE.
+       COPY 'sales-log.cpy'. *> Imports the audit-log record layout
+
+       FD  SALES-CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-RECORD-NUMBER      PIC 9(8).
+
        WORKING-STORAGE SECTION.
        COPY 'discount.cpy'. *> Imports data definitions
 
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  END-OF-TRANSACTIONS         VALUE "Y".
+
+       01  WS-RUN-MODE                 PIC X(10).
+           88  WS-RESTART-MODE             VALUE "RESTART".
+
+       77  RECORD-COUNTER              PIC 9(8) COMP.
+       77  CKPT-SKIP-COUNTER           PIC 9(8) COMP.
+       77  LOG-FILE-STATUS             PIC X(02).
+       77  CKPT-FILE-STATUS            PIC X(02).
+
        PROCEDURE DIVISION.
-           MOVE 100.00 TO PRICE.
-           MOVE 0.10 TO DISCOUNT-RATE.
-           COMPUTE FINAL-PRICE = PRICE - (PRICE * DISCOUNT-RATE).
-           DISPLAY "Final Price: $" FINAL-PRICE.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL END-OF-TRANSACTIONS.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
            STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO RECORD-COUNTER.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           OPEN INPUT SALES-TXN-FILE.
+           OPEN EXTEND SALES-LOG-FILE.
+           IF LOG-FILE-STATUS = "35"
+               OPEN OUTPUT SALES-LOG-FILE
+           END-IF.
+           IF WS-RESTART-MODE
+               PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT
+               PERFORM 1300-SKIP-PROCESSED THRU 1300-EXIT
+           END-IF.
+           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-TRANSACTION.
+           READ SALES-TXN-FILE
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-CHECKPOINT.
+           OPEN INPUT SALES-CKPT-FILE.
+           IF CKPT-FILE-STATUS = "35"
+               MOVE ZERO TO RECORD-COUNTER
+           ELSE
+               READ SALES-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD-NUMBER TO RECORD-COUNTER
+               END-READ
+               CLOSE SALES-CKPT-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1300-SKIP-PROCESSED.
+           PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+               VARYING CKPT-SKIP-COUNTER FROM 1 BY 1
+               UNTIL CKPT-SKIP-COUNTER > RECORD-COUNTER
+                  OR END-OF-TRANSACTIONS.
+       1300-EXIT.
+           EXIT.
+
+       1310-SKIP-ONE-RECORD.
+           READ SALES-TXN-FILE
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+           END-READ.
+       1310-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO RECORD-COUNTER.
+           MOVE TXN-PRICE             TO PRICE.
+           MOVE TXN-QUANTITY          TO QUANTITY.
+           MOVE TXN-TAX-RATE          TO TAX-RATE.
+           MOVE TXN-DISCOUNT-TYPE     TO DISCOUNT-TYPE.
+           MOVE TXN-DISCOUNT-FLAT-AMT TO DISCOUNT-FLAT-AMT.
+           PERFORM 3000-LOOKUP-DISCOUNT-RATE THRU 3000-EXIT.
+           PERFORM 4000-COMPUTE-PRICE THRU 4000-EXIT.
+           DISPLAY "Final Price: $" FINAL-PRICE.
+           DISPLAY "Grand Total: $" GRAND-TOTAL.
+           PERFORM 5000-WRITE-LOG THRU 5000-EXIT.
+           PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT.
+           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       COPY 'price-calc.cpy'. *> Shared discount lookup / pricing logic
+
+       5000-WRITE-LOG.
+           MOVE PRICE           TO LOG-PRICE.
+           MOVE DISCOUNT-TYPE   TO LOG-DISCOUNT-TYPE.
+           MOVE DISCOUNT-RATE   TO LOG-DISCOUNT-RATE.
+           MOVE DISCOUNT-AMOUNT TO LOG-DISCOUNT-AMOUNT.
+           MOVE FINAL-PRICE     TO LOG-FINAL-PRICE.
+           WRITE SALES-LOG-RECORD.
+       5000-EXIT.
+           EXIT.
+
+       6000-WRITE-CHECKPOINT.
+           MOVE RECORD-COUNTER TO CKPT-RECORD-NUMBER.
+           OPEN OUTPUT SALES-CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE SALES-CKPT-FILE.
+       6000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE SALES-TXN-FILE.
+           CLOSE SALES-LOG-FILE.
+       9000-EXIT.
+           EXIT.
